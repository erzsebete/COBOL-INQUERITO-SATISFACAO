@@ -1,399 +1,1481 @@
-      ******************************************************************
-      * Author: Zabet
-      * Date:
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. INDUSTRIAPORCO.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-        01 TABLES.
-           05 TB-NOME           PIC X(12) OCCURS 10 TIMES.
-           05 TB-DEP            PIC 9     OCCURS 10 TIMES.
-              88 VALIDAR-TB-DEB     VALUE 1 THRU 5.
-           05 TB-NOTA           PIC 9     OCCURS 10 TIMES.
-              88 VALIDAR-TB-NOTA    VALUE 1 THRU 5.
-
-        77 OPCAOMENU            PIC 9.
-           88 VALIDAR-OPCAOMENU     VALUE 1,2,3,4,5,9.
-
-        77 INDICE               PIC 9(2).
-        77 LINHA                PIC 9(2).
-        77 LINHA2               PIC 9(2).
-        77 LINHA3               PIC 9(2).
-        77 LINHA4               PIC 9(2).
-        77 LINHA5               PIC 9(2).
-        77 LINHA6               PIC 9(2).
-        77 LINHA7               PIC 9(2).
-        77 LINHA8               PIC 9(2).
-
-        77 NOTA-ALTA            PIC 9.
-        77 NOTA-BAIXA           PIC 9.
-        77 SOMANOTA             PIC 9(2).
-        77 MEDIANOTA            PIC 9(2)V9.
-        77 SAIDA-MEDIANOTA      PIC Z.Z.
-        77 DEPARTAMENTO         PIC 9.
-           88 VALIDAR-DEPARTAMENTO  VALUE 1 THRU 5.
-
-       SCREEN SECTION.
-       01  CLS BLANK SCREEN.
-       01  MENU.
-         05 COL 1 VALUE "--------------------------------------" LINE 1
-           FOREGROUND-COLOR 1.
-         05 COL 35 VALUE"--------------------------------------" LINE 1
-           FOREGROUND-COLOR 1.
-
-         05 COL 1 VALUE "Ind£stria do Porco, S.A."               LINE 2
-            FOREGROUND-COLOR 3 HIGHLIGHT.
-         05 COL 1 VALUE
-                  "InquÇrito de SatisfaáÑo serviáos de contabilidade)"
-                                                                 LINE 3
-           FOREGROUND-COLOR 3 HIGHLIGHT.
-         05 COL 1 VALUE "--------------------------------------" LINE 4
-           FOREGROUND-COLOR 1.
-         05 COL 35 VALUE"--------------------------------------" LINE 4
-           FOREGROUND-COLOR 1.
-         05 COL 1 VALUE "                             MENU"      LINE 5
-           FOREGROUND-COLOR 6 HIGHLIGHT.
-         05 COL 1 VALUE "--------------------------------------" LINE 6
-           FOREGROUND-COLOR 1.
-         05 COL 35 VALUE"--------------------------------------" LINE 6
-           FOREGROUND-COLOR 1.
-         05 COL 1 VALUE "1| Recolha de dados."                   LINE 7.
-         05 COL 1 VALUE "2| Listagem de funcion†rios por departamento"
-                                                                 LINE 8.
-         05 COL 1 VALUE "3| Listagem de funcion†rios que atribu°ram ao"
-                                                                 LINE 9.
-         05 COL 47 VALUE "serviáo a nota mais alta."             LINE 9.
-
-         05 COL 1 VALUE "4| Listagem de funcion†rios que atribu°ram ao"
-                                                                LINE 10.
-         05 COL 47 VALUE "serviáo a nota mais baixa."           LINE 10.
-         05 COL 1 VALUE "5| MÇdia global de satisfaáÑo obtida"  LINE 11.
-         05 COL 1 VALUE "9| Terminar o programa"                LINE 12.
-         05 COL 1 VALUE "--------------------------------------"LINE 13
-           FOREGROUND-COLOR 1.
-         05 COL 35 VALUE"--------------------------------------"LINE 13
-           FOREGROUND-COLOR 1.
-         05 COL 1 VALUE "[ ] DIGITE A SUA OPCAO"                LINE 14.
-
-
-       01  CABECALHO.
-         05 COL 1 VALUE "--------------------------------------" LINE 1
-           FOREGROUND-COLOR 1.
-         05 COL 35 VALUE"--------------------------------------" LINE 1
-           FOREGROUND-COLOR 1.
-
-         05 COL 1 VALUE "Ind£stria do Porco, S.A."               LINE 2
-           FOREGROUND-COLOR 3 HIGHLIGHT.
-         05 COL 1 VALUE
-                  "InquÇrito de SatisfaáÑo serviáos de contabilidade)"
-                                                                 LINE 3
-           FOREGROUND-COLOR 3 HIGHLIGHT.
-         05 COL 1 VALUE "--------------------------------------" LINE 4
-           FOREGROUND-COLOR 1.
-         05 COL 35 VALUE"--------------------------------------" LINE 4
-           FOREGROUND-COLOR 1.
-         05 COL 1  VALUE "FUNCIONARIO                     DEPARTAMENTO"
-                                                                 LINE 5
-           FOREGROUND-COLOR 6 HIGHLIGHT.
-         05 COL 60 VALUE "  SATISFAÄéO"                          LINE 5
-           FOREGROUND-COLOR 6 HIGHLIGHT.
-         05 COL 1 VALUE "--------------------------------------" LINE 6
-           FOREGROUND-COLOR 1.
-         05 COL 35 VALUE"--------------------------------------" LINE 6
-           FOREGROUND-COLOR 1.
-
-       PROCEDURE DIVISION.
-       INICIO.
-
-           PERFORM UNTIL (OPCAOMENU = 9)
-             DISPLAY CLS
-             DISPLAY MENU
-             PERFORM WITH TEST AFTER UNTIL (VALIDAR-OPCAOMENU)
-               ACCEPT OPCAOMENU AT 1402
-               IF (NOT VALIDAR-OPCAOMENU) THEN
-                   DISPLAY "INSIRA: 1,2,3,4,5 ou 9" AT 1501
-                   FOREGROUND-COLOR 4 HIGHLIGHT
-               ELSE
-                   DISPLAY " " ERASE EOL AT 1501
-               END-IF
-             END-PERFORM
-               EVALUATE OPCAOMENU
-                   WHEN 1 PERFORM RECOLHA-DADOS
-                   WHEN 2 PERFORM LISTA-DEP
-                   WHEN 3 PERFORM LISTA-NOTA-ALTA
-                   WHEN 4 PERFORM LISTA-NOTA-BAIXA
-                   WHEN 5 PERFORM MEDIA
-                   WHEN 9 STOP RUN
-               END-EVALUATE
-           END-PERFORM.
-
-
-      *________________________________________________________________________*
-       RECOLHA-DADOS.
-           DISPLAY CLS
-           DISPLAY CABECALHO.
-           MOVE 7 TO LINHA.
-           MOVE 8 TO LINHA2.
-           MOVE 10 TO LINHA3.
-           MOVE 11 TO LINHA4.
-           MOVE 12 TO LINHA5.
-           MOVE 13 TO LINHA6.
-           MOVE 14 TO LINHA7.
-           MOVE 15 TO LINHA8.
-
-           PERFORM RODAPE-LINHA.
-           PERFORM RODAPE-INFO.
-
-           PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > 10
-                   ACCEPT TB-NOME (INDICE)            LINE LINHA  COL 1
-
-            PERFORM WITH TEST AFTER UNTIL (VALIDAR-TB-DEB (INDICE) )
-               ACCEPT TB-DEP  (INDICE)  LINE LINHA  COL 34
-               IF (NOT VALIDAR-TB-DEB (INDICE)) THEN
-                   DISPLAY "INSIRA: 1,2,3,4 ou 5" LINE LINHA  COL 36
-                   FOREGROUND-COLOR 4 HIGHLIGHT
-               ELSE
-                   DISPLAY " " ERASE EOL AT LINE LINHA  COL 36
-               END-IF
-             END-PERFORM
-
-
-
-            PERFORM WITH TEST AFTER UNTIL (VALIDAR-TB-NOTA (INDICE) )
-               ACCEPT TB-NOTA  (INDICE)  LINE LINHA  COL 69
-               IF (NOT VALIDAR-TB-NOTA (INDICE)) THEN
-                   DISPLAY "INSIRA: 1,2,3,4 ou 5" LINE LINHA  COL 71
-                   FOREGROUND-COLOR 4 HIGHLIGHT
-               ELSE
-                   DISPLAY " " ERASE EOL AT LINE LINHA  COL 71
-               END-IF
-             END-PERFORM
-
-                   ADD TB-NOTA (INDICE) TO SOMANOTA
-                   PERFORM LIMPA-CAMPOS
-
-                   ADD 1 TO LINHA
-                   ADD 1 TO LINHA2
-                   ADD 1 TO LINHA3
-                   ADD 1 TO LINHA4
-                   ADD 1 TO LINHA5
-                   ADD 1 TO LINHA6
-                   ADD 1 TO LINHA7
-                   ADD 1 TO LINHA8
-
-                   PERFORM RODAPE-LINHA
-                   PERFORM RODAPE-INFO
-
-           END-PERFORM.
-      *________________________________________________________________________*
-
-       LISTA-DEP.
-           DISPLAY CLS
-           MOVE 8 TO LINHA2.
-           MOVE 9 TO LINHA3.
-           MOVE 10 TO LINHA4.
-           MOVE 11 TO LINHA5.
-           MOVE 12 TO LINHA6.
-           MOVE 13 TO LINHA7.
-           MOVE 14 TO LINHA8.
-           PERFORM RODAPE-LINHA.
-           PERFORM RODAPE-INFO.
-           DISPLAY CABECALHO.
-           DISPLAY "Indique o Departamento: [ ]" AT 0701.
-
-           PERFORM WITH TEST AFTER UNTIL (VALIDAR-DEPARTAMENTO )
-               ACCEPT DEPARTAMENTO AT 0726
-               IF (NOT VALIDAR-DEPARTAMENTO) THEN
-                   DISPLAY "INSIRA: 1,2,3,4 ou 5" AT 0728
-                   FOREGROUND-COLOR 4 HIGHLIGHT
-               ELSE
-                   DISPLAY " " ERASE EOL AT 0728
-               END-IF
-             END-PERFORM
-
-
-           DISPLAY CLS
-
-           DISPLAY CABECALHO.
-           MOVE 7 TO LINHA.
-
-
-           PERFORM VARYING INDICE FROM 1 BY 1  UNTIL INDICE > 10
-
-           IF TB-DEP (INDICE) = DEPARTAMENTO  THEN
-
-               DISPLAY TB-NOME (INDICE)    AT LINE LINHA COL 1
-               DISPLAY TB-DEP  (INDICE)    AT LINE LINHA COL 34
-               DISPLAY TB-NOTA (INDICE)    AT LINE LINHA COL 70
-
-               PERFORM LIMPA-CAMPOS
-                   ADD 1 TO LINHA
-                   ADD 1 TO LINHA2
-                   ADD 1 TO LINHA3
-                   ADD 1 TO LINHA4
-                   ADD 1 TO LINHA5
-                   ADD 1 TO LINHA6
-                   ADD 1 TO LINHA7
-                   ADD 1 TO LINHA8
-
-
-                   PERFORM RODAPE-LINHA
-                   PERFORM RODAPE-INFO
-
-           END-PERFORM.
-           ADD 2 TO LINHA8.
-           DISPLAY "Para voltar ao MENU pressione ENTER "
-                                                     LINE LINHA8 COL 01.
-           ACCEPT OMITTED LINE LINHA8 COL 36.
-      *________________________________________________________________________*
-       LISTA-NOTA-ALTA.
-           DISPLAY CLS.
-           DISPLAY CABECALHO.
-           MOVE 8 TO LINHA.
-           MOVE TB-NOTA(1) TO NOTA-ALTA.
-
-           PERFORM VARYING INDICE FROM 1 BY 1  UNTIL INDICE > 10
-
-           IF TB-NOTA (INDICE) > NOTA-ALTA THEN
-               MOVE TB-NOTA (INDICE) TO NOTA-ALTA
-           END-IF
-
-           END-PERFORM.
-
-           PERFORM VARYING INDICE FROM 1 BY 1  UNTIL INDICE > 10
-
-           IF TB-NOTA (INDICE) = NOTA-ALTA THEN
-               DISPLAY TB-NOME (INDICE)    AT LINE LINHA COL 1
-               DISPLAY TB-DEP  (INDICE)    AT LINE LINHA COL 34
-               DISPLAY TB-NOTA (INDICE)    AT LINE LINHA COL 70
-               ADD 1 TO LINHA
-           END-IF
-           END-PERFORM.
-           ADD 1 TO LINHA.
-           MOVE LINHA TO LINHA2.
-           PERFORM RODAPE-LINHA.
-           ADD 1 TO LINHA.
-           DISPLAY "LISTA DE FUNCIONÜRIOS QUE DERAM A NOTA MAIS ALTA"
-                                                   AT LINE LINHA COL 01
-           FOREGROUND-COLOR 6 HIGHLIGHT.
-           ADD 2 TO LINHA.
-           DISPLAY "Para voltar ao MENU pressione ENTER "
-                                                     LINE LINHA COL 01.
-           ACCEPT OMITTED AT LINE LINHA COL 36.
-
-      *________________________________________________________________________*
-       LISTA-NOTA-BAIXA.
-
-           DISPLAY CLS.
-           DISPLAY CABECALHO.
-
-           MOVE 8 TO LINHA.
-           MOVE TB-NOTA(1) TO NOTA-BAIXA.
-
-           PERFORM VARYING INDICE FROM 1 BY 1  UNTIL INDICE > 10
-
-           IF TB-NOTA (INDICE) < NOTA-BAIXA THEN
-               MOVE TB-NOTA (INDICE) TO NOTA-BAIXA
-           END-IF
-
-           END-PERFORM.
-
-           PERFORM VARYING INDICE FROM 1 BY 1  UNTIL INDICE > 10
-
-           IF TB-NOTA (INDICE) = NOTA-BAIXA THEN
-               DISPLAY TB-NOME (INDICE)   AT LINE LINHA COL 1
-               DISPLAY TB-DEP  (INDICE)   AT LINE LINHA COL 34
-               DISPLAY TB-NOTA (INDICE)   AT LINE LINHA COL 70
-               ADD 1 TO LINHA
-           END-IF
-           END-PERFORM.
-           ADD 1 TO LINHA.
-           MOVE LINHA TO LINHA2.
-           PERFORM RODAPE-LINHA.
-           ADD 1 TO LINHA.
-           DISPLAY "LISTA DE FUNCIONÜRIOS QUE DERAM A NOTA MAIS BAIXA"
-                                                   AT LINE LINHA COL 01
-           FOREGROUND-COLOR 6 HIGHLIGHT.
-           ADD 2 TO LINHA.
-           DISPLAY "Para voltar ao MENU pressione ENTER "
-                                                     LINE LINHA COL 01.
-           ACCEPT OMITTED AT LINE LINHA COL 36.
-
-      *________________________________________________________________________*
-       MEDIA.
-
-           DISPLAY CLS
-           DISPLAY CABECALHO.
-           MOVE 7 TO LINHA.
-
-
-           PERFORM VARYING INDICE FROM 1 BY 1  UNTIL INDICE > 10
-
-               DISPLAY TB-NOME (INDICE)   AT LINE LINHA COL 1
-               DISPLAY TB-DEP  (INDICE)   AT LINE LINHA COL 38
-               DISPLAY TB-NOTA (INDICE)   AT LINE LINHA COL 69
-               ADD 1 TO LINHA
-           END-PERFORM.
-           MOVE LINHA TO LINHA2.
-           PERFORM RODAPE-LINHA.
-           ADD 1 TO LINHA.
-           COMPUTE MEDIANOTA = (SOMANOTA / 5).
-           MOVE MEDIANOTA TO SAIDA-MEDIANOTA.
-
-           DISPLAY "MêDIA GLOBAL DA SATISFAÄéO OBTIDA"
-                                                   AT LINE LINHA COL 01
-           FOREGROUND-COLOR 6 HIGHLIGHT.
-           DISPLAY "MEDIA: " AT LINE LINHA COL 62
-           FOREGROUND-COLOR 6 HIGHLIGHT.
-           DISPLAY SAIDA-MEDIANOTA AT LINE LINHA COL 69.
-           ADD 2 TO LINHA.
-           DISPLAY "Para voltar ao MENU pressione ENTER "
-                                                     LINE LINHA COL 01.
-           ACCEPT OMITTED LINE LINHA COL 36.
-
-
-      *_______________________________AUX______________________________________*
-
-
-       RODAPE-LINHA.
-
-           DISPLAY "--------------------------------------"
-                                               AT LINE LINHA2 COL 1
-           FOREGROUND-COLOR 1.
-           DISPLAY "--------------------------------------"
-                                               AT LINE LINHA2 COL 35
-           FOREGROUND-COLOR 1.
-
-       RODAPE-INFO.
-
-           DISPLAY "NOME DO FUNCIONARIO"   AT LINE LINHA3 COL 1
-           FOREGROUND-COLOR 1 HIGHLIGHT
-           DISPLAY "DEPARTAMENTO [1-5]"    AT LINE LINHA3 COL 32
-           FOREGROUND-COLOR 1 HIGHLIGHT
-           DISPLAY "SATISFAÄéO [1-5]"      AT LINE LINHA3 COL 57
-           FOREGROUND-COLOR 1 HIGHLIGHT
-
-           DISPLAY "1 - RECURSOS HUMANOS        1- NADA"
-                                           AT LINE LINHA4 COL 32.
-           DISPLAY "2 - MARKETING               2- POUCO"
-                                           AT LINE LINHA5 COL 32.
-           DISPLAY "3 - COMERCIAL               3- SATISFEITO"
-                                           AT LINE LINHA6 COL 32.
-           DISPLAY "4 - PRODUÄéO                4- MUITO"
-                                           AT LINE LINHA7 COL 32.
-           DISPLAY "5 - LOGãSTICA               5- PERFEITO"
-                                           AT LINE LINHA8 COL 32.
-
-       LIMPA-CAMPOS.
-
-           DISPLAY " " ERASE EOL LINE LINHA2 COL 1.
-           DISPLAY " " ERASE EOL LINE LINHA3 COL 1.
-           DISPLAY " " ERASE EOL LINE LINHA4 COL 1.
-           DISPLAY " " ERASE EOL LINE LINHA5 COL 1.
-           DISPLAY " " ERASE EOL LINE LINHA6 COL 1.
-           DISPLAY " " ERASE EOL LINE LINHA7 COL 1.
-           DISPLAY " " ERASE EOL LINE LINHA8 COL 1.
-
-
-           END PROGRAM INDUSTRIAPORCO.
+      ******************************************************************
+      * Author: Zabet
+      * Date:
+      ******************************************************************
+      * Modification history
+      * 2026-08-09  ZB  Persist responses to indexed file, raise the
+      *                 employee ceiling, per-department MEDIA, print
+      *                 report, period history/trend, batch load from
+      *                 transaction file, duplicate/reconciliation
+      *                 checks, comments on low scores, audit log and
+      *                 CSV export.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INDUSTRIAPORCO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHEIRO-RESPOSTAS ASSIGN TO "RESPOSTAS.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY FR-MATRICULA
+               FILE STATUS FS-RESPOSTAS.
+
+           SELECT FICHEIRO-TRANSACOES ASSIGN TO "TRANSACOES.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS FS-TRANSACOES.
+
+           SELECT FICHEIRO-HISTORICO ASSIGN TO "HISTORICO.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS FS-HISTORICO.
+
+           SELECT FICHEIRO-AUDITORIA ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS FS-AUDITORIA.
+
+           SELECT FICHEIRO-IMPRESSAO ASSIGN TO "RELATORIO.PRN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS FS-IMPRESSAO.
+
+           SELECT FICHEIRO-CSV ASSIGN TO "INQUERITO.CSV"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS FS-CSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHEIRO-RESPOSTAS.
+       01  FR-REGISTO.
+           05 FR-MATRICULA      PIC 9(5).
+           05 FR-NOME           PIC X(12).
+           05 FR-DEP            PIC 9.
+           05 FR-NOTA           PIC 9.
+           05 FR-COMENTARIO     PIC X(40).
+           05 FR-PERIODO        PIC X(6).
+
+       FD  FICHEIRO-TRANSACOES.
+       01  TRANS-REGISTO.
+           05 TRANS-NOME        PIC X(12).
+           05 TRANS-DEP         PIC 9.
+           05 TRANS-NOTA        PIC 9.
+           05 TRANS-COMENTARIO  PIC X(40).
+
+       FD  FICHEIRO-HISTORICO.
+       01  HIST-REGISTO.
+           05 HIST-PERIODO      PIC X(6).
+           05 HIST-DEP          PIC 9.
+           05 HIST-MEDIA        PIC Z.Z.
+
+       FD  FICHEIRO-AUDITORIA.
+       01  AUD-REGISTO.
+           05 AUD-OPERADOR      PIC X(8).
+           05 AUD-OPCAO         PIC 99.
+           05 AUD-DATA          PIC 9(8).
+           05 AUD-HORA          PIC 9(8).
+
+       FD  FICHEIRO-IMPRESSAO.
+       01  LINHA-IMPRESSA       PIC X(80).
+
+       FD  FICHEIRO-CSV.
+       01  LINHA-CSV            PIC X(120).
+
+       WORKING-STORAGE SECTION.
+        01 TABLES.
+           05 TB-MATRICULA      PIC 9(5)  OCCURS 100 TIMES.
+           05 TB-NOME           PIC X(12) OCCURS 100 TIMES.
+           05 TB-DEP            PIC 9     OCCURS 100 TIMES.
+              88 VALIDAR-TB-DEB     VALUE 1 THRU 5.
+           05 TB-NOTA           PIC 9     OCCURS 100 TIMES.
+              88 VALIDAR-TB-NOTA    VALUE 1 THRU 5.
+           05 TB-COMENTARIO     PIC X(40) OCCURS 100 TIMES.
+           05 TB-PERIODO        PIC X(6)  OCCURS 100 TIMES.
+
+        77 TOTAL-REGISTOS       PIC 9(3) VALUE 0.
+        77 TOTAL-ANTES-RECOLHA  PIC 9(3) VALUE 0.
+        77 NUM-RESPOSTAS        PIC 9(3).
+        77 PROX-MATRICULA       PIC 9(5) VALUE 1.
+        77 PERIODO-ATUAL        PIC X(6).
+        77 OPERADOR-ID          PIC X(8).
+        77 CONTADOR-REJEITADOS  PIC 9(3) VALUE 0.
+        77 CONTADOR-INVALIDOS   PIC 9(3) VALUE 0.
+        77 REGISTOS-NO-FICHEIRO PIC 9(5) VALUE 0.
+        77 REGISTOS-OMITIDOS    PIC 9(5) VALUE 0.
+        77 REGISTOS-SALTADOS    PIC 9(5) VALUE 0.
+
+        77 FS-RESPOSTAS         PIC XX.
+        77 FS-TRANSACOES        PIC XX.
+        77 FS-HISTORICO         PIC XX.
+        77 FS-AUDITORIA         PIC XX.
+        77 FS-IMPRESSAO         PIC XX.
+        77 FS-CSV               PIC XX.
+
+        77 MODO-RECOLHA         PIC X.
+           88 MODO-E-FICHEIRO       VALUE "F".
+           88 MODO-E-INTERACTIVO    VALUE "I".
+
+        77 SW-NOME-DUPLICADO    PIC X VALUE "N".
+           88 NOME-E-DUPLICADO      VALUE "S".
+
+        77 INDICE               PIC 9(3).
+        77 INDICE2              PIC 9(3).
+        77 DEP-IDX              PIC 9.
+        77 LINHA                PIC 9(2).
+        77 LINHA2               PIC 9(2).
+        77 LINHA3               PIC 9(2).
+        77 LINHA4               PIC 9(2).
+        77 LINHA5               PIC 9(2).
+        77 LINHA6               PIC 9(2).
+        77 LINHA7               PIC 9(2).
+        77 LINHA8               PIC 9(2).
+        77 LINHA-MAX-PAGINA     PIC 9(2) VALUE 21.
+        77 LINHA-TOPO-PAGINA    PIC 9(2).
+        77 LINHA-COMENTARIO     PIC 9(2).
+
+        77 NOTA-ALTA            PIC 9.
+        77 NOTA-BAIXA           PIC 9.
+        77 SOMANOTA             PIC 9(3).
+        77 MEDIANOTA            PIC 9(2)V9.
+        77 SAIDA-MEDIANOTA      PIC Z.Z.
+        77 DEPARTAMENTO         PIC 9.
+           88 VALIDAR-DEPARTAMENTO  VALUE 1 THRU 5.
+
+        77 OPCAOMENU             PIC 9(2).
+           88 VALIDAR-OPCAOMENU      VALUE 1 THRU 9, 99.
+
+        01 DEP-RECONCILIACAO.
+           05 REC-ESPERADO      PIC 9(3) OCCURS 5 TIMES.
+           05 REC-RECEBIDO      PIC 9(3) OCCURS 5 TIMES.
+
+        01 DEP-MEDIAS.
+           05 MD-SOMA           PIC 9(4) OCCURS 5 TIMES.
+           05 MD-CONT           PIC 9(3) OCCURS 5 TIMES.
+           05 MD-MEDIA          PIC 9(2)V9 OCCURS 5 TIMES.
+           05 MD-SAIDA          PIC Z.Z OCCURS 5 TIMES.
+
+        01 FREQ-NOTAS.
+           05 FREQ-VALOR        PIC 9(3) OCCURS 5 TIMES.
+        77 DEP-NOME-SAIDA       PIC X(17).
+        77 NOTA-MEDIANA         PIC 9.
+        77 ACUMULADO            PIC 9(3).
+        77 POSICAO-MEDIANA-AUX  PIC 9(3).
+        77 SAIDA-NOTA-ALTA      PIC Z.
+        77 SAIDA-NOTA-BAIXA     PIC Z.
+
+        01 HIST-COMPARACAO.
+           05 HC-PERIODO-ANT    PIC X(6) OCCURS 5 TIMES.
+           05 HC-MEDIA-ANT      PIC Z.Z  OCCURS 5 TIMES.
+           05 HC-PERIODO-ATU    PIC X(6) OCCURS 5 TIMES.
+           05 HC-MEDIA-ATU      PIC Z.Z  OCCURS 5 TIMES.
+
+      * HIST-TABLE guarda em mem¢ria o ficheiro HISTORICO.DAT inteiro
+      * enquanto GRAVA-HISTORICO-PERIODO o actualiza, para que cada
+      * per°odo/departamento fique com um £nico registo (a mÇdia do
+      * per°odo completo) por muitas que sejam as passagens pela
+      * recolha de dados nesse per°odo.
+        01 HIST-TABLE.
+           05 HT-PERIODO        PIC X(6) OCCURS 500 TIMES.
+           05 HT-DEP            PIC 9    OCCURS 500 TIMES.
+           05 HT-MEDIA          PIC Z.Z  OCCURS 500 TIMES.
+        77 HIST-TOTAL           PIC 9(3) VALUE 0.
+        77 SW-HIST-ENCONTRADO   PIC X(01) VALUE "N".
+           88 HIST-E-ENCONTRADO     VALUE "S".
+
+        01 RELATORIO-BUFFER.
+           05 RELATORIO-LINHA   PIC X(80) OCCURS 120 TIMES.
+        77 RELATORIO-TOTAL      PIC 9(3) VALUE 0.
+        77 LINHA-AUX            PIC X(80).
+        77 SW-RELATORIO-TRUNC   PIC X(01) VALUE "N".
+           88 RELATORIO-E-TRUNCADO  VALUE "S".
+        77 ASPA                 PIC X(01) VALUE X'22'.
+        77 COMENTARIO-CSV       PIC X(80).
+        77 LEN-COMENTARIO-CSV   PIC 9(3).
+        77 POS-COMENT           PIC 9(3).
+        77 POS-CSV              PIC 9(3).
+
+       SCREEN SECTION.
+       01  CLS BLANK SCREEN.
+       01  ECRA-MENU.
+         05 COL 1 VALUE "--------------------------------------" LINE 1
+           FOREGROUND-COLOR 1.
+         05 COL 35 VALUE"--------------------------------------" LINE 1
+           FOREGROUND-COLOR 1.
+
+         05 COL 1 VALUE "Ind£stria do Porco, S.A."               LINE 2
+            FOREGROUND-COLOR 3 HIGHLIGHT.
+        05 COL 1 VALUE "InquÇrito de SatisfaáÑo" LINE 3
+           FOREGROUND-COLOR 3 HIGHLIGHT.
+         05 COL 26 VALUE "(serviáos de contabilidade)"           LINE 3
+           FOREGROUND-COLOR 3 HIGHLIGHT.
+         05 COL 1 VALUE "--------------------------------------" LINE 4
+           FOREGROUND-COLOR 1.
+         05 COL 35 VALUE"--------------------------------------" LINE 4
+           FOREGROUND-COLOR 1.
+         05 COL 1 VALUE "                             MENU"      LINE 5
+           FOREGROUND-COLOR 6 HIGHLIGHT.
+         05 COL 1 VALUE "--------------------------------------" LINE 6
+           FOREGROUND-COLOR 1.
+         05 COL 35 VALUE"--------------------------------------" LINE 6
+           FOREGROUND-COLOR 1.
+         05 COL 1 VALUE "1| Recolha de dados."                   LINE 7.
+         05 COL 1 VALUE "2| Listagem por"                        LINE 8.
+         05 COL 20 VALUE "departamento"                          LINE 8.
+         05 COL 1 VALUE "3| Listagem de notas"                   LINE 9.
+        05 COL 25 VALUE "mais altas" LINE 9.
+         05 COL 1 VALUE "4| Listagem de notas"                  LINE 10.
+        05 COL 25 VALUE "mais baixas" LINE 10.
+        05 COL 1 VALUE "5| MÇdia de satisfaáÑo" LINE 11.
+        05 COL 25 VALUE "(global e por depto)" LINE 11.
+        05 COL 1 VALUE "6| Imprimir £ltimo relat¢rio" LINE 12.
+        05 COL 1 VALUE "7| Comparar per°odos" LINE 13.
+        05 COL 1 VALUE "8| Coment†rios de notas" LINE 14.
+        05 COL 27 VALUE "baixas" LINE 14.
+        05 COL 1 VALUE "9| Exportar dados p/ CSV" LINE 15.
+        05 COL 1 VALUE "99| Terminar o programa" LINE 16.
+         05 COL 1 VALUE "--------------------------------------"LINE 17
+           FOREGROUND-COLOR 1.
+         05 COL 35 VALUE"--------------------------------------"LINE 17
+           FOREGROUND-COLOR 1.
+         05 COL 1 VALUE "[  ] DIGITE A SUA OPCAO"               LINE 18.
+
+
+       01  CABECALHO.
+         05 COL 1 VALUE "--------------------------------------" LINE 1
+           FOREGROUND-COLOR 1.
+         05 COL 35 VALUE"--------------------------------------" LINE 1
+           FOREGROUND-COLOR 1.
+
+         05 COL 1 VALUE "Ind£stria do Porco, S.A."               LINE 2
+           FOREGROUND-COLOR 3 HIGHLIGHT.
+        05 COL 1 VALUE "InquÇrito de SatisfaáÑo" LINE 3
+           FOREGROUND-COLOR 3 HIGHLIGHT.
+         05 COL 26 VALUE "(serviáos de contabilidade)"           LINE 3
+           FOREGROUND-COLOR 3 HIGHLIGHT.
+         05 COL 1 VALUE "--------------------------------------" LINE 4
+           FOREGROUND-COLOR 1.
+         05 COL 35 VALUE"--------------------------------------" LINE 4
+           FOREGROUND-COLOR 1.
+         05 COL 1  VALUE "FUNCIONARIO                 DEPARTAMENTO"
+                                                                 LINE 5
+           FOREGROUND-COLOR 6 HIGHLIGHT.
+        05 COL 60 VALUE "SATISFAÄéO" LINE 5
+           FOREGROUND-COLOR 6 HIGHLIGHT.
+         05 COL 1 VALUE "--------------------------------------" LINE 6
+           FOREGROUND-COLOR 1.
+         05 COL 35 VALUE"--------------------------------------" LINE 6
+           FOREGROUND-COLOR 1.
+
+       PROCEDURE DIVISION.
+       INICIO.
+
+           PERFORM CARREGA-FICHEIRO-RESPOSTAS.
+
+           DISPLAY CLS.
+           DISPLAY "Identifique-se (ID do operador): " AT 0701.
+           ACCEPT OPERADOR-ID AT 0736.
+
+      * escolhe desde j† o per°odo a trabalhar e carrega as suas
+      * respostas j† gravadas, para que LISTA-DEP, LISTA-NOTA-ALTA,
+      * LISTA-NOTA-BAIXA e MEDIA tenham dados mesmo sem passar pela
+      * recolha (p.ex. ao reabrir o programa num turno seguinte).
+           PERFORM SELECIONA-PERIODO.
+
+           PERFORM UNTIL (OPCAOMENU = 99)
+             DISPLAY CLS
+             DISPLAY ECRA-MENU
+             PERFORM WITH TEST AFTER UNTIL (VALIDAR-OPCAOMENU)
+               ACCEPT OPCAOMENU AT 1802
+               IF (NOT VALIDAR-OPCAOMENU) THEN
+                   DISPLAY "INSIRA: 1 A 9 ou 99" AT 1901
+                   FOREGROUND-COLOR 4 HIGHLIGHT
+               ELSE
+                   DISPLAY " " ERASE EOL AT 1901
+               END-IF
+             END-PERFORM
+               PERFORM REGISTA-AUDITORIA
+               EVALUATE OPCAOMENU
+                   WHEN 1 PERFORM RECOLHA-DADOS
+                   WHEN 2 PERFORM LISTA-DEP
+                   WHEN 3 PERFORM LISTA-NOTA-ALTA
+                   WHEN 4 PERFORM LISTA-NOTA-BAIXA
+                   WHEN 5 PERFORM MEDIA
+                   WHEN 6 PERFORM IMPRIME-RELATORIO
+                   WHEN 7 PERFORM COMPARA-PERIODOS
+                   WHEN 8 PERFORM LISTA-COMENTARIOS-BAIXA
+                   WHEN 9 PERFORM EXPORTA-CSV
+                   WHEN 99 CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+           STOP RUN.
+
+      *________________________________________________________________________*
+      * SELECIONA-PERIODO pergunta qual o per°odo do inquÇrito e
+      * carrega para as TABLES as respostas j† gravadas para esse
+      * per°odo (CARREGA-RESPOSTAS-PERIODO). Ç chamada tanto a partir
+      * de INICIO (para que os relat¢rios tenham dados logo ao
+      * reabrir o programa) como do in°cio de RECOLHA-DADOS (para
+      * confirmar ou trocar de per°odo antes de recolher mais).
+       SELECIONA-PERIODO.
+           DISPLAY CLS
+           DISPLAY CABECALHO.
+           DISPLAY "Per°odo do inquÇrito (AAAAQT): " AT 0701.
+           ACCEPT PERIODO-ATUAL AT 0733.
+           PERFORM CARREGA-RESPOSTAS-PERIODO.
+
+      *________________________________________________________________________*
+       RECOLHA-DADOS.
+           DISPLAY CLS
+           DISPLAY CABECALHO.
+           MOVE 7 TO LINHA.
+           MOVE 9 TO LINHA2.
+           MOVE 11 TO LINHA3.
+           MOVE 12 TO LINHA4.
+           MOVE 13 TO LINHA5.
+           MOVE 14 TO LINHA6.
+           MOVE 15 TO LINHA7.
+           MOVE 16 TO LINHA8.
+           MOVE 0 TO CONTADOR-REJEITADOS.
+           MOVE 0 TO CONTADOR-INVALIDOS.
+
+      * permite confirmar ou trocar o per°odo escolhido em
+      * SELECIONA-PERIODO antes de recolher mais respostas para ele.
+           PERFORM SELECIONA-PERIODO.
+           DISPLAY CLS
+           DISPLAY CABECALHO.
+
+           PERFORM VARYING DEP-IDX FROM 1 BY 1 UNTIL DEP-IDX > 5
+               DISPLAY "N§ esperado funcion†rios departamento "
+                                                           AT 1701
+               DISPLAY DEP-IDX                            AT 1740
+               ACCEPT REC-ESPERADO (DEP-IDX)               AT 1742
+           END-PERFORM.
+
+           DISPLAY " " ERASE EOL AT 1701.
+
+           PERFORM RODAPE-LINHA.
+           PERFORM RODAPE-INFO.
+
+      * tenta primeiro carregar as respostas de um ficheiro de
+      * transaá§es (formul†rios j† transcritos); s¢ se nÑo existir
+      * ficheiro Ç que se recolhe os dados de forma interactiva
+           OPEN INPUT FICHEIRO-TRANSACOES.
+           IF FS-TRANSACOES = "00" THEN
+               MOVE "F" TO MODO-RECOLHA
+               PERFORM RECOLHA-POR-FICHEIRO
+               CLOSE FICHEIRO-TRANSACOES
+           ELSE
+               MOVE "I" TO MODO-RECOLHA
+               DISPLAY "Quantas respostas deseja recolher agora: "
+                                                           AT 1601
+               ACCEPT NUM-RESPOSTAS                        AT 1643
+               DISPLAY " " ERASE EOL AT 1601
+               PERFORM RECOLHA-INTERACTIVA
+           END-IF.
+
+           PERFORM RECONCILIACAO-DEPARTAMENTOS.
+           PERFORM GRAVA-NOVOS-REGISTOS.
+           PERFORM GRAVA-HISTORICO-PERIODO.
+
+           ADD 2 TO LINHA8.
+           DISPLAY "Respostas recolhidas: " AT LINE LINHA8 COL 01.
+           DISPLAY TOTAL-REGISTOS           AT LINE LINHA8 COL 24.
+           IF MODO-E-FICHEIRO THEN
+               ADD 1 TO LINHA8
+               DISPLAY "Rejeitadas por nome duplicado: "
+                                               AT LINE LINHA8 COL 01
+               DISPLAY CONTADOR-REJEITADOS    AT LINE LINHA8 COL 33
+               ADD 1 TO LINHA8
+               DISPLAY "Rejeitadas por departamento/nota inv†lidos: "
+                                               AT LINE LINHA8 COL 01
+               DISPLAY CONTADOR-INVALIDOS     AT LINE LINHA8 COL 45
+           END-IF.
+           ADD 2 TO LINHA8.
+           DISPLAY "Para voltar ao MENU pressione ENTER "
+                                                     LINE LINHA8 COL 01.
+           ACCEPT OMITTED LINE LINHA8 COL 36.
+
+      *________________________________________________________________________*
+      * RECOLHA-POR-FICHEIRO lÉ os registos j† transcritos do
+      * ficheiro de transaá§es e carrega-os directamente nas TABLES,
+      * rejeitando nomes j† existentes.
+       RECOLHA-POR-FICHEIRO.
+           READ FICHEIRO-TRANSACOES
+               AT END MOVE "10" TO FS-TRANSACOES
+           END-READ.
+           PERFORM UNTIL (FS-TRANSACOES = "10") OR
+                          (TOTAL-REGISTOS >= 100)
+               MOVE TRANS-NOME TO TB-NOME (TOTAL-REGISTOS + 1)
+               MOVE TRANS-DEP  TO TB-DEP  (TOTAL-REGISTOS + 1)
+               MOVE TRANS-NOTA TO TB-NOTA (TOTAL-REGISTOS + 1)
+               PERFORM VERIFICA-NOME-DUPLICADO
+               IF (NOT VALIDAR-TB-DEB (TOTAL-REGISTOS + 1))
+                  OR (NOT VALIDAR-TB-NOTA (TOTAL-REGISTOS + 1)) THEN
+                   ADD 1 TO CONTADOR-INVALIDOS
+               ELSE IF NOME-E-DUPLICADO THEN
+                   ADD 1 TO CONTADOR-REJEITADOS
+               ELSE
+                   ADD 1 TO TOTAL-REGISTOS
+                   MOVE PROX-MATRICULA TO TB-MATRICULA (TOTAL-REGISTOS)
+                   ADD 1 TO PROX-MATRICULA
+                   MOVE TRANS-COMENTARIO
+                       TO TB-COMENTARIO (TOTAL-REGISTOS)
+                   MOVE PERIODO-ATUAL
+                       TO TB-PERIODO (TOTAL-REGISTOS)
+                   ADD TB-NOTA (TOTAL-REGISTOS) TO SOMANOTA
+               END-IF
+               END-IF
+               READ FICHEIRO-TRANSACOES
+                   AT END MOVE "10" TO FS-TRANSACOES
+               END-READ
+           END-PERFORM.
+
+      *________________________________________________________________________*
+      * RECOLHA-INTERACTIVA mantÇm o ecrÑ original de recolha dados,
+      * pedindo nome, departamento, nota e coment†rio a cada pessoa.
+       RECOLHA-INTERACTIVA.
+           PERFORM VARYING INDICE FROM 1 BY 1
+                   UNTIL (INDICE > NUM-RESPOSTAS) OR
+                         (TOTAL-REGISTOS >= 100)
+
+               PERFORM WITH TEST AFTER UNTIL (NOT NOME-E-DUPLICADO)
+                   ACCEPT TB-NOME (TOTAL-REGISTOS + 1) LINE LINHA COL 1
+                   PERFORM VERIFICA-NOME-DUPLICADO
+                   IF NOME-E-DUPLICADO THEN
+                       DISPLAY "NOME J† EXISTE" LINE LINHA  COL 14
+                       FOREGROUND-COLOR 4 HIGHLIGHT
+                   ELSE
+                       DISPLAY " " ERASE EOL AT LINE LINHA  COL 14
+                   END-IF
+               END-PERFORM
+
+               ADD 1 TO TOTAL-REGISTOS
+
+               MOVE PROX-MATRICULA TO TB-MATRICULA (TOTAL-REGISTOS)
+               ADD 1 TO PROX-MATRICULA
+               MOVE PERIODO-ATUAL TO TB-PERIODO (TOTAL-REGISTOS)
+
+               PERFORM WITH TEST AFTER
+                       UNTIL (VALIDAR-TB-DEB (TOTAL-REGISTOS))
+                   ACCEPT TB-DEP  (TOTAL-REGISTOS) LINE LINHA  COL 34
+                   IF (NOT VALIDAR-TB-DEB (TOTAL-REGISTOS)) THEN
+                       DISPLAY "INSIRA: 1,2,3,4 ou 5" LINE LINHA  COL 36
+                       FOREGROUND-COLOR 4 HIGHLIGHT
+                   ELSE
+                       DISPLAY " " ERASE EOL AT LINE LINHA  COL 36
+                   END-IF
+               END-PERFORM
+
+               PERFORM WITH TEST AFTER
+                       UNTIL (VALIDAR-TB-NOTA (TOTAL-REGISTOS))
+                   ACCEPT TB-NOTA  (TOTAL-REGISTOS) LINE LINHA  COL 69
+                   IF (NOT VALIDAR-TB-NOTA (TOTAL-REGISTOS)) THEN
+                       DISPLAY "INSIRA: 1,2,3,4 ou 5" LINE LINHA  COL 71
+                       FOREGROUND-COLOR 4 HIGHLIGHT
+                   ELSE
+                       DISPLAY " " ERASE EOL AT LINE LINHA  COL 71
+                   END-IF
+               END-PERFORM
+
+               COMPUTE LINHA-COMENTARIO = LINHA + 1
+               DISPLAY "Coment†rio (opcional): "
+                                        LINE LINHA-COMENTARIO COL 1
+               ACCEPT TB-COMENTARIO (TOTAL-REGISTOS)
+                                        LINE LINHA-COMENTARIO COL 25
+
+               ADD TB-NOTA (TOTAL-REGISTOS) TO SOMANOTA
+               PERFORM LIMPA-CAMPOS
+
+      * cada resposta ocupa duas linhas de ecrÑ (dados + coment†rio),
+      * por isso o rodapÇ avanáa dois em dois.
+               ADD 2 TO LINHA
+               ADD 2 TO LINHA2
+               ADD 2 TO LINHA3
+               ADD 2 TO LINHA4
+               ADD 2 TO LINHA5
+               ADD 2 TO LINHA6
+               ADD 2 TO LINHA7
+               ADD 2 TO LINHA8
+
+      * pagina o ecrÑ antes que o rodapÇ (o elemento que mais desce)
+      * saia da †rea vis°vel do terminal.
+               IF LINHA8 > LINHA-MAX-PAGINA THEN
+                   DISPLAY "Mais respostas - ENTER p/ continuar"
+                                                   AT LINE 23 COL 01
+                   ACCEPT OMITTED                  AT LINE 23 COL 47
+                   DISPLAY CLS
+                   DISPLAY CABECALHO
+                   MOVE 7  TO LINHA
+                   MOVE 9  TO LINHA2
+                   MOVE 11 TO LINHA3
+                   MOVE 12 TO LINHA4
+                   MOVE 13 TO LINHA5
+                   MOVE 14 TO LINHA6
+                   MOVE 15 TO LINHA7
+                   MOVE 16 TO LINHA8
+               END-IF
+
+               PERFORM RODAPE-LINHA
+               PERFORM RODAPE-INFO
+
+           END-PERFORM.
+      *________________________________________________________________________*
+
+       LISTA-DEP.
+           DISPLAY CLS
+           MOVE 8 TO LINHA2.
+           MOVE 9 TO LINHA3.
+           MOVE 10 TO LINHA4.
+           MOVE 11 TO LINHA5.
+           MOVE 12 TO LINHA6.
+           MOVE 13 TO LINHA7.
+           MOVE 14 TO LINHA8.
+           PERFORM RODAPE-LINHA.
+           PERFORM RODAPE-INFO.
+           DISPLAY CABECALHO.
+           DISPLAY "Indique o Departamento: [ ]" AT 0701.
+
+           PERFORM WITH TEST AFTER UNTIL (VALIDAR-DEPARTAMENTO )
+               ACCEPT DEPARTAMENTO AT 0726
+               IF (NOT VALIDAR-DEPARTAMENTO) THEN
+                   DISPLAY "INSIRA: 1,2,3,4 ou 5" AT 0728
+                   FOREGROUND-COLOR 4 HIGHLIGHT
+               ELSE
+                   DISPLAY " " ERASE EOL AT 0728
+               END-IF
+             END-PERFORM
+
+
+           DISPLAY CLS
+
+           DISPLAY CABECALHO.
+           MOVE 7 TO LINHA.
+           MOVE 0 TO RELATORIO-TOTAL.
+           MOVE "N" TO SW-RELATORIO-TRUNC.
+           STRING "LISTAGEM DO DEPARTAMENTO " DELIMITED BY SIZE
+                  DEPARTAMENTO                DELIMITED BY SIZE
+                  INTO LINHA-AUX
+           PERFORM GUARDA-LINHA-RELATORIO.
+
+           PERFORM VARYING INDICE FROM 1 BY 1
+                   UNTIL INDICE > TOTAL-REGISTOS
+
+           IF TB-DEP (INDICE) = DEPARTAMENTO
+              AND TB-PERIODO (INDICE) = PERIODO-ATUAL THEN
+
+               DISPLAY TB-NOME (INDICE)    AT LINE LINHA COL 1
+               DISPLAY TB-DEP  (INDICE)    AT LINE LINHA COL 34
+               DISPLAY TB-NOTA (INDICE)    AT LINE LINHA COL 70
+
+               STRING TB-NOME (INDICE) DELIMITED BY SIZE
+                      "  DEP "          DELIMITED BY SIZE
+                      TB-DEP (INDICE)   DELIMITED BY SIZE
+                      "  NOTA "         DELIMITED BY SIZE
+                      TB-NOTA (INDICE)  DELIMITED BY SIZE
+                      INTO LINHA-AUX
+               PERFORM GUARDA-LINHA-RELATORIO
+
+               PERFORM LIMPA-CAMPOS
+                   ADD 1 TO LINHA
+                   ADD 1 TO LINHA2
+                   ADD 1 TO LINHA3
+                   ADD 1 TO LINHA4
+                   ADD 1 TO LINHA5
+                   ADD 1 TO LINHA6
+                   ADD 1 TO LINHA7
+                   ADD 1 TO LINHA8
+
+      * pagina o ecrÑ antes que o rodapÇ saia da †rea vis°vel do
+      * terminal (departamentos com muitas respostas nÑo cabem
+      * todas de uma s¢ vez).
+                   IF LINHA8 > LINHA-MAX-PAGINA THEN
+                       DISPLAY
+                        "Mais respostas - ENTER p/ continuar"
+                                                   AT LINE 23 COL 01
+                       ACCEPT OMITTED              AT LINE 23 COL 47
+                       DISPLAY CLS
+                       DISPLAY CABECALHO
+                       MOVE 7  TO LINHA
+                       MOVE 8  TO LINHA2
+                       MOVE 9  TO LINHA3
+                       MOVE 10 TO LINHA4
+                       MOVE 11 TO LINHA5
+                       MOVE 12 TO LINHA6
+                       MOVE 13 TO LINHA7
+                       MOVE 14 TO LINHA8
+                   END-IF
+
+                   PERFORM RODAPE-LINHA
+                   PERFORM RODAPE-INFO
+
+           END-IF
+           END-PERFORM.
+           ADD 2 TO LINHA8.
+           DISPLAY "Para voltar ao MENU pressione ENTER "
+                                                     LINE LINHA8 COL 01.
+           ACCEPT OMITTED LINE LINHA8 COL 36.
+      *________________________________________________________________________*
+       LISTA-NOTA-ALTA.
+           DISPLAY CLS.
+           DISPLAY CABECALHO.
+           MOVE 8 TO LINHA.
+           MOVE 0 TO RELATORIO-TOTAL.
+           MOVE "N" TO SW-RELATORIO-TRUNC.
+
+           IF TOTAL-REGISTOS = 0 THEN
+               DISPLAY "AINDA NÉO H† RESPOSTAS REGISTADAS"
+                   AT LINE LINHA COL 1
+           ELSE
+               MOVE TB-NOTA(1) TO NOTA-ALTA
+
+               PERFORM VARYING INDICE FROM 1 BY 1
+                       UNTIL INDICE > TOTAL-REGISTOS
+               IF TB-NOTA (INDICE) > NOTA-ALTA
+                  AND TB-PERIODO (INDICE) = PERIODO-ATUAL THEN
+                   MOVE TB-NOTA (INDICE) TO NOTA-ALTA
+               END-IF
+               END-PERFORM
+
+               STRING "LISTA DE FUNCION†RIOS COM A NOTA MAIS ALTA ("
+                                                       DELIMITED BY SIZE
+                      NOTA-ALTA                        DELIMITED BY SIZE
+               ")" DELIMITED BY SIZE
+                      INTO LINHA-AUX
+               PERFORM GUARDA-LINHA-RELATORIO
+
+               MOVE 8 TO LINHA-TOPO-PAGINA
+               PERFORM VARYING INDICE FROM 1 BY 1
+                       UNTIL INDICE > TOTAL-REGISTOS
+               IF TB-NOTA (INDICE) = NOTA-ALTA
+                  AND TB-PERIODO (INDICE) = PERIODO-ATUAL THEN
+                   DISPLAY TB-NOME (INDICE)    AT LINE LINHA COL 1
+                   DISPLAY TB-DEP  (INDICE)    AT LINE LINHA COL 34
+                   DISPLAY TB-NOTA (INDICE)    AT LINE LINHA COL 70
+                   STRING TB-NOME (INDICE) DELIMITED BY SIZE
+                          "  DEP "          DELIMITED BY SIZE
+                          TB-DEP (INDICE)   DELIMITED BY SIZE
+                          INTO LINHA-AUX
+                   PERFORM GUARDA-LINHA-RELATORIO
+                   ADD 1 TO LINHA
+                   PERFORM CONTROLA-PAGINACAO
+               END-IF
+               END-PERFORM
+           END-IF.
+           ADD 1 TO LINHA.
+           MOVE LINHA TO LINHA2.
+           PERFORM RODAPE-LINHA.
+           ADD 1 TO LINHA.
+           DISPLAY "LISTA DE FUNCIONÜRIOS QUE DERAM A NOTA MAIS ALTA"
+                                                   AT LINE LINHA COL 01
+           FOREGROUND-COLOR 6 HIGHLIGHT.
+           ADD 2 TO LINHA.
+           DISPLAY "Para voltar ao MENU pressione ENTER "
+                                                     LINE LINHA COL 01.
+           ACCEPT OMITTED AT LINE LINHA COL 36.
+
+      *________________________________________________________________________*
+       LISTA-NOTA-BAIXA.
+
+           DISPLAY CLS.
+           DISPLAY CABECALHO.
+
+           MOVE 8 TO LINHA.
+           MOVE 0 TO RELATORIO-TOTAL.
+           MOVE "N" TO SW-RELATORIO-TRUNC.
+
+           IF TOTAL-REGISTOS = 0 THEN
+               DISPLAY "AINDA NÉO H† RESPOSTAS REGISTADAS"
+                   AT LINE LINHA COL 1
+           ELSE
+               MOVE TB-NOTA(1) TO NOTA-BAIXA
+
+               PERFORM VARYING INDICE FROM 1 BY 1
+                       UNTIL INDICE > TOTAL-REGISTOS
+               IF TB-NOTA (INDICE) < NOTA-BAIXA
+                  AND TB-PERIODO (INDICE) = PERIODO-ATUAL THEN
+                   MOVE TB-NOTA (INDICE) TO NOTA-BAIXA
+               END-IF
+               END-PERFORM
+
+               STRING "LISTA DE FUNCION†RIOS COM A NOTA MAIS BAIXA ("
+                                                       DELIMITED BY SIZE
+                      NOTA-BAIXA                       DELIMITED BY SIZE
+               ")" DELIMITED BY SIZE
+                      INTO LINHA-AUX
+               PERFORM GUARDA-LINHA-RELATORIO
+
+               MOVE 8 TO LINHA-TOPO-PAGINA
+               PERFORM VARYING INDICE FROM 1 BY 1
+                       UNTIL INDICE > TOTAL-REGISTOS
+               IF TB-NOTA (INDICE) = NOTA-BAIXA
+                  AND TB-PERIODO (INDICE) = PERIODO-ATUAL THEN
+                   DISPLAY TB-NOME (INDICE)   AT LINE LINHA COL 1
+                   DISPLAY TB-DEP  (INDICE)   AT LINE LINHA COL 34
+                   DISPLAY TB-NOTA (INDICE)   AT LINE LINHA COL 70
+                   STRING TB-NOME (INDICE) DELIMITED BY SIZE
+                          "  DEP "          DELIMITED BY SIZE
+                          TB-DEP (INDICE)   DELIMITED BY SIZE
+                          INTO LINHA-AUX
+                   PERFORM GUARDA-LINHA-RELATORIO
+                   ADD 1 TO LINHA
+                   PERFORM CONTROLA-PAGINACAO
+               END-IF
+               END-PERFORM
+           END-IF.
+           ADD 1 TO LINHA.
+           MOVE LINHA TO LINHA2.
+           PERFORM RODAPE-LINHA.
+           ADD 1 TO LINHA.
+           DISPLAY "LISTA DE FUNCIONÜRIOS QUE DERAM A NOTA MAIS BAIXA"
+                                                   AT LINE LINHA COL 01
+           FOREGROUND-COLOR 6 HIGHLIGHT.
+           ADD 2 TO LINHA.
+           DISPLAY "Para voltar ao MENU pressione ENTER "
+                                                     LINE LINHA COL 01.
+           ACCEPT OMITTED LINE LINHA COL 36.
+
+      *________________________________________________________________________*
+      * LISTA-COMENTARIOS-BAIXA mostra, junto de cada funcion†rio
+      * listado em LISTA-NOTA-BAIXA, o coment†rio livre que deixou,
+      * para os serviáos de contabilidade saberem o que corrigir.
+       LISTA-COMENTARIOS-BAIXA.
+
+           DISPLAY CLS.
+           DISPLAY CABECALHO.
+           MOVE 8 TO LINHA.
+
+           IF TOTAL-REGISTOS = 0 THEN
+               DISPLAY "AINDA NÉO H† RESPOSTAS REGISTADAS"
+                   AT LINE LINHA COL 1
+           ELSE
+               MOVE TB-NOTA(1) TO NOTA-BAIXA
+
+               PERFORM VARYING INDICE FROM 1 BY 1
+                       UNTIL INDICE > TOTAL-REGISTOS
+               IF TB-NOTA (INDICE) < NOTA-BAIXA
+                  AND TB-PERIODO (INDICE) = PERIODO-ATUAL THEN
+                   MOVE TB-NOTA (INDICE) TO NOTA-BAIXA
+               END-IF
+               END-PERFORM
+
+               MOVE 8 TO LINHA-TOPO-PAGINA
+               PERFORM VARYING INDICE FROM 1 BY 1
+                       UNTIL INDICE > TOTAL-REGISTOS
+               IF TB-NOTA (INDICE) = NOTA-BAIXA
+                  AND TB-PERIODO (INDICE) = PERIODO-ATUAL THEN
+                   DISPLAY TB-NOME (INDICE)        AT LINE LINHA COL 1
+                   DISPLAY TB-COMENTARIO (INDICE)  AT LINE LINHA COL 20
+                   ADD 1 TO LINHA
+                   PERFORM CONTROLA-PAGINACAO
+               END-IF
+               END-PERFORM
+           END-IF.
+           ADD 2 TO LINHA.
+            DISPLAY "COMENT†RIOS DAS NOTAS MAIS BAIXAS"
+                AT LINE LINHA COL 01
+           FOREGROUND-COLOR 6 HIGHLIGHT.
+           ADD 2 TO LINHA.
+           DISPLAY "Para voltar ao MENU pressione ENTER "
+                                                     LINE LINHA COL 01.
+           ACCEPT OMITTED LINE LINHA COL 36.
+
+      *________________________________________________________________________*
+       MEDIA.
+
+           DISPLAY CLS
+           DISPLAY CABECALHO.
+           MOVE 7 TO LINHA.
+           MOVE 0 TO RELATORIO-TOTAL.
+           MOVE "N" TO SW-RELATORIO-TRUNC.
+           MOVE 0 TO SOMANOTA.
+
+           STRING "MÇDIAS DE SATISFAÄéO" DELIMITED BY SIZE
+                  INTO LINHA-AUX
+           PERFORM GUARDA-LINHA-RELATORIO.
+
+           PERFORM VARYING DEP-IDX FROM 1 BY 1 UNTIL DEP-IDX > 5
+               MOVE 0 TO MD-SOMA (DEP-IDX)
+               MOVE 0 TO MD-CONT (DEP-IDX)
+           END-PERFORM.
+           PERFORM VARYING DEP-IDX FROM 1 BY 1 UNTIL DEP-IDX > 5
+               MOVE 0 TO FREQ-VALOR (DEP-IDX)
+           END-PERFORM.
+
+           MOVE 7 TO LINHA-TOPO-PAGINA.
+           PERFORM VARYING INDICE FROM 1 BY 1
+                   UNTIL INDICE > TOTAL-REGISTOS
+
+           IF TB-PERIODO (INDICE) = PERIODO-ATUAL THEN
+
+               DISPLAY TB-NOME (INDICE)   AT LINE LINHA COL 1
+               DISPLAY TB-DEP  (INDICE)   AT LINE LINHA COL 38
+               DISPLAY TB-NOTA (INDICE)   AT LINE LINHA COL 69
+               ADD 1 TO LINHA
+               PERFORM CONTROLA-PAGINACAO
+
+               STRING TB-NOME (INDICE) DELIMITED BY SIZE
+                      "  DEP "          DELIMITED BY SIZE
+                      TB-DEP (INDICE)   DELIMITED BY SIZE
+                      "  NOTA "         DELIMITED BY SIZE
+                      TB-NOTA (INDICE)  DELIMITED BY SIZE
+                      INTO LINHA-AUX
+               PERFORM GUARDA-LINHA-RELATORIO
+
+               ADD TB-NOTA (INDICE) TO SOMANOTA
+               ADD TB-NOTA (INDICE) TO MD-SOMA (TB-DEP (INDICE))
+               ADD 1              TO MD-CONT (TB-DEP (INDICE))
+               ADD 1 TO FREQ-VALOR (TB-NOTA (INDICE))
+           END-IF
+           END-PERFORM.
+           MOVE LINHA TO LINHA2.
+           PERFORM RODAPE-LINHA.
+           ADD 1 TO LINHA.
+
+           DISPLAY "MÇDIA POR DEPARTAMENTO" AT LINE LINHA COL 01
+           FOREGROUND-COLOR 6 HIGHLIGHT.
+           ADD 1 TO LINHA.
+
+           PERFORM VARYING DEP-IDX FROM 1 BY 1 UNTIL DEP-IDX > 5
+               IF MD-CONT (DEP-IDX) > 0 THEN
+                   COMPUTE MD-MEDIA (DEP-IDX) =
+                           MD-SOMA (DEP-IDX) / MD-CONT (DEP-IDX)
+                   MOVE MD-MEDIA (DEP-IDX) TO MD-SAIDA (DEP-IDX)
+               ELSE
+                   MOVE ZERO TO MD-SAIDA (DEP-IDX)
+               END-IF
+               PERFORM OBTEM-NOME-DEPARTAMENTO
+               DISPLAY DEP-NOME-SAIDA          AT LINE LINHA COL 03
+               DISPLAY MD-SAIDA (DEP-IDX)      AT LINE LINHA COL 20
+               ADD 1 TO LINHA
+
+               STRING DEP-NOME-SAIDA      DELIMITED BY SIZE
+                      "  MEDIA "           DELIMITED BY SIZE
+                      MD-SAIDA (DEP-IDX)   DELIMITED BY SIZE
+                      INTO LINHA-AUX
+               PERFORM GUARDA-LINHA-RELATORIO
+           END-PERFORM.
+
+           ADD 1 TO LINHA.
+           IF TOTAL-REGISTOS > 0 THEN
+               COMPUTE MEDIANOTA = (SOMANOTA / TOTAL-REGISTOS)
+           ELSE
+               MOVE 0 TO MEDIANOTA
+           END-IF.
+           MOVE MEDIANOTA TO SAIDA-MEDIANOTA.
+
+           DISPLAY "MêDIA GLOBAL DA SATISFAÄéO OBTIDA"
+                                                   AT LINE LINHA COL 01
+           FOREGROUND-COLOR 6 HIGHLIGHT.
+           DISPLAY "MEDIA: " AT LINE LINHA COL 62
+           FOREGROUND-COLOR 6 HIGHLIGHT.
+           DISPLAY SAIDA-MEDIANOTA AT LINE LINHA COL 69.
+
+           STRING "MEDIA GLOBAL: " DELIMITED BY SIZE
+                  SAIDA-MEDIANOTA  DELIMITED BY SIZE
+                  INTO LINHA-AUX
+           PERFORM GUARDA-LINHA-RELATORIO.
+
+      * notas extremas e mediana j† determinadas em LISTA-NOTA-ALTA/
+      * LISTA-NOTA-BAIXA, recalculadas aqui sobre o total corrente
+           ADD 2 TO LINHA.
+           IF TOTAL-REGISTOS > 0 THEN
+               MOVE TB-NOTA (1) TO NOTA-ALTA
+               MOVE TB-NOTA (1) TO NOTA-BAIXA
+               PERFORM VARYING INDICE FROM 1 BY 1
+                       UNTIL INDICE > TOTAL-REGISTOS
+                   IF TB-NOTA (INDICE) > NOTA-ALTA
+                      AND TB-PERIODO (INDICE) = PERIODO-ATUAL THEN
+                       MOVE TB-NOTA (INDICE) TO NOTA-ALTA
+                   END-IF
+                   IF TB-NOTA (INDICE) < NOTA-BAIXA
+                      AND TB-PERIODO (INDICE) = PERIODO-ATUAL THEN
+                       MOVE TB-NOTA (INDICE) TO NOTA-BAIXA
+                   END-IF
+               END-PERFORM
+
+               MOVE NOTA-ALTA  TO SAIDA-NOTA-ALTA
+               MOVE NOTA-BAIXA TO SAIDA-NOTA-BAIXA
+
+               MOVE 0 TO ACUMULADO
+               MOVE 0 TO NOTA-MEDIANA
+               COMPUTE POSICAO-MEDIANA-AUX ROUNDED =
+                       (TOTAL-REGISTOS + 1) / 2
+               PERFORM VARYING DEP-IDX FROM 1 BY 1 UNTIL DEP-IDX > 5
+                   ADD FREQ-VALOR (DEP-IDX) TO ACUMULADO
+                   IF (NOTA-MEDIANA = 0) AND
+                      (ACUMULADO >= POSICAO-MEDIANA-AUX) THEN
+                       MOVE DEP-IDX TO NOTA-MEDIANA
+                   END-IF
+               END-PERFORM
+
+               DISPLAY "NOTA MAIS ALTA: "  AT LINE LINHA COL 01
+               DISPLAY SAIDA-NOTA-ALTA     AT LINE LINHA COL 18
+               DISPLAY "NOTA MAIS BAIXA: " AT LINE LINHA COL 24
+               DISPLAY SAIDA-NOTA-BAIXA    AT LINE LINHA COL 42
+               DISPLAY "MEDIANA: "         AT LINE LINHA COL 48
+               DISPLAY NOTA-MEDIANA        AT LINE LINHA COL 57
+
+               STRING "NOTA MAIS ALTA: "  DELIMITED BY SIZE
+                      SAIDA-NOTA-ALTA     DELIMITED BY SIZE
+                      "  NOTA MAIS BAIXA: " DELIMITED BY SIZE
+                      SAIDA-NOTA-BAIXA    DELIMITED BY SIZE
+                      "  MEDIANA: "       DELIMITED BY SIZE
+                      NOTA-MEDIANA        DELIMITED BY SIZE
+                      INTO LINHA-AUX
+               PERFORM GUARDA-LINHA-RELATORIO
+           END-IF.
+
+           ADD 2 TO LINHA.
+           DISPLAY "Para voltar ao MENU pressione ENTER "
+                                                     LINE LINHA COL 01.
+           ACCEPT OMITTED LINE LINHA COL 36.
+
+
+      *________________________________________________________________________*
+      * IMPRIME-RELATORIO escreve o CABEáALHO mais o £ltimo relat¢rio
+      * produzido (LISTA-DEP / LISTA-NOTA-ALTA / LISTA-NOTA-BAIXA) num
+      * ficheiro sequencial formatado para a impressora de linha.
+       IMPRIME-RELATORIO.
+           DISPLAY CLS.
+
+           IF RELATORIO-TOTAL = 0 THEN
+               DISPLAY "NÉO H† NENHUM RELAT¢RIO PARA IMPRIMIR"
+                   AT 0701
+           ELSE
+               OPEN OUTPUT FICHEIRO-IMPRESSAO
+               MOVE "------------------------------------------------"
+                   TO LINHA-IMPRESSA
+               WRITE LINHA-IMPRESSA
+               MOVE "Ind£stria do Porco, S.A."
+                   TO LINHA-IMPRESSA
+               WRITE LINHA-IMPRESSA
+               MOVE "InquÇrito de SatisfaáÑo"
+                   TO LINHA-IMPRESSA
+               WRITE LINHA-IMPRESSA
+               MOVE "(serviáos de contabilidade)"
+                   TO LINHA-IMPRESSA
+               WRITE LINHA-IMPRESSA
+               MOVE "------------------------------------------------"
+                   TO LINHA-IMPRESSA
+               WRITE LINHA-IMPRESSA
+               MOVE SPACES TO LINHA-IMPRESSA
+               STRING "FUNCIONARIO                 DEPARTAMENTO"
+                                                       DELIMITED BY SIZE
+                      INTO LINHA-IMPRESSA
+               MOVE "SATISFAÄéO" TO LINHA-IMPRESSA (60: 10)
+               WRITE LINHA-IMPRESSA
+               MOVE "------------------------------------------------"
+                   TO LINHA-IMPRESSA
+               WRITE LINHA-IMPRESSA
+               MOVE SPACES TO LINHA-IMPRESSA
+               WRITE LINHA-IMPRESSA
+               PERFORM VARYING INDICE FROM 1 BY 1
+                       UNTIL INDICE > RELATORIO-TOTAL
+                   MOVE RELATORIO-LINHA (INDICE) TO LINHA-IMPRESSA
+                   WRITE LINHA-IMPRESSA
+               END-PERFORM
+               CLOSE FICHEIRO-IMPRESSAO
+               DISPLAY "RELAT¢RIO IMPRESSO PARA RELATORIO.PRN" AT 0701
+               IF RELATORIO-E-TRUNCADO THEN
+                   DISPLAY "AVISO: O RELAT¢RIO FOI TRUNCADO"
+                       AT 0801 FOREGROUND-COLOR 4 HIGHLIGHT
+               END-IF
+           END-IF.
+
+           DISPLAY "Para voltar ao MENU pressione ENTER " AT 0901.
+           ACCEPT OMITTED AT 0938.
+
+      *________________________________________________________________________*
+      * COMPARA-PERIODOS lÉ o historial completo de mÇdias por
+      * departamento e mostra, para cada departamento, a mÇdia do
+      * per°odo actual ao lado da mÇdia do per°odo anterior.
+       COMPARA-PERIODOS.
+           DISPLAY CLS.
+           DISPLAY CABECALHO.
+
+           PERFORM VARYING DEP-IDX FROM 1 BY 1 UNTIL DEP-IDX > 5
+               MOVE SPACES TO HC-PERIODO-ANT (DEP-IDX)
+               MOVE SPACES TO HC-PERIODO-ATU (DEP-IDX)
+               MOVE ZERO   TO HC-MEDIA-ANT (DEP-IDX)
+               MOVE ZERO   TO HC-MEDIA-ATU (DEP-IDX)
+           END-PERFORM.
+
+           OPEN INPUT FICHEIRO-HISTORICO.
+           IF FS-HISTORICO = "00" THEN
+               READ FICHEIRO-HISTORICO
+                   AT END MOVE "10" TO FS-HISTORICO
+               END-READ
+               PERFORM UNTIL FS-HISTORICO = "10"
+                   MOVE HC-PERIODO-ATU (HIST-DEP) TO
+                                         HC-PERIODO-ANT (HIST-DEP)
+                   MOVE HC-MEDIA-ATU   (HIST-DEP) TO
+                                         HC-MEDIA-ANT (HIST-DEP)
+                   MOVE HIST-PERIODO TO HC-PERIODO-ATU (HIST-DEP)
+                   MOVE HIST-MEDIA   TO HC-MEDIA-ATU   (HIST-DEP)
+                   READ FICHEIRO-HISTORICO
+                       AT END MOVE "10" TO FS-HISTORICO
+                   END-READ
+               END-PERFORM
+               CLOSE FICHEIRO-HISTORICO
+           END-IF.
+
+           MOVE 7 TO LINHA.
+           DISPLAY "DEP   PERIODO ANTERIOR   PERIODO ACTUAL"
+                                               AT LINE LINHA COL 01
+           FOREGROUND-COLOR 6 HIGHLIGHT.
+           ADD 2 TO LINHA.
+           PERFORM VARYING DEP-IDX FROM 1 BY 1 UNTIL DEP-IDX > 5
+               DISPLAY DEP-IDX                  AT LINE LINHA COL 03
+               DISPLAY HC-PERIODO-ANT (DEP-IDX) AT LINE LINHA COL 09
+               DISPLAY HC-MEDIA-ANT   (DEP-IDX) AT LINE LINHA COL 22
+               DISPLAY HC-PERIODO-ATU (DEP-IDX) AT LINE LINHA COL 31
+               DISPLAY HC-MEDIA-ATU   (DEP-IDX) AT LINE LINHA COL 44
+               ADD 1 TO LINHA
+           END-PERFORM.
+
+           ADD 2 TO LINHA.
+           DISPLAY "Para voltar ao MENU pressione ENTER "
+                                                     LINE LINHA COL 01.
+           ACCEPT OMITTED LINE LINHA COL 36.
+
+      *________________________________________________________________________*
+      * EXPORTA-CSV exporta a tabela completa de respostas para um
+      * ficheiro CSV, para an†lise numa folha de c†lculo.
+       EXPORTA-CSV.
+           DISPLAY CLS.
+           OPEN OUTPUT FICHEIRO-CSV.
+           MOVE "MATRICULA,NOME,DEPARTAMENTO,NOTA,COMENTARIO,PERIODO"
+                                                       TO LINHA-CSV.
+           WRITE LINHA-CSV.
+           PERFORM VARYING INDICE FROM 1 BY 1
+                   UNTIL INDICE > TOTAL-REGISTOS
+               PERFORM ESCAPA-COMENTARIO-CSV
+               STRING TB-MATRICULA (INDICE)   DELIMITED BY SIZE
+                      ","                     DELIMITED BY SIZE
+                      ASPA                    DELIMITED BY SIZE
+                      TB-NOME (INDICE)        DELIMITED BY SIZE
+                      ASPA                    DELIMITED BY SIZE
+                      ","                     DELIMITED BY SIZE
+                      TB-DEP (INDICE)         DELIMITED BY SIZE
+                      ","                     DELIMITED BY SIZE
+                      TB-NOTA (INDICE)        DELIMITED BY SIZE
+                      ","                     DELIMITED BY SIZE
+                      ASPA                    DELIMITED BY SIZE
+                      COMENTARIO-CSV (1:LEN-COMENTARIO-CSV)
+                                              DELIMITED BY SIZE
+                      ASPA                    DELIMITED BY SIZE
+                      ","                     DELIMITED BY SIZE
+                      TB-PERIODO (INDICE)     DELIMITED BY SIZE
+                      INTO LINHA-CSV
+               WRITE LINHA-CSV
+           END-PERFORM.
+           CLOSE FICHEIRO-CSV.
+           DISPLAY "DADOS EXPORTADOS PARA INQUERITO.CSV" AT 0701.
+           DISPLAY "Para voltar ao MENU pressione ENTER " AT 0901.
+           ACCEPT OMITTED AT 0938.
+
+      *________________________________________________________________________*
+      * ESCAPA-COMENTARIO-CSV duplica qualquer ASPA embutida em
+      * TB-COMENTARIO (INDICE), para que um coment†rio livre com uma
+      * aspa nÑo desloque as colunas do CSV gerado por EXPORTA-CSV.
+       ESCAPA-COMENTARIO-CSV.
+           MOVE SPACES TO COMENTARIO-CSV.
+           MOVE 1 TO POS-CSV.
+           PERFORM VARYING POS-COMENT FROM 1 BY 1
+                   UNTIL POS-COMENT > 40
+               IF TB-COMENTARIO (INDICE) (POS-COMENT:1) = ASPA THEN
+                   MOVE ASPA TO COMENTARIO-CSV (POS-CSV:1)
+                   ADD 1 TO POS-CSV
+                   MOVE ASPA TO COMENTARIO-CSV (POS-CSV:1)
+                   ADD 1 TO POS-CSV
+               ELSE
+                   MOVE TB-COMENTARIO (INDICE) (POS-COMENT:1)
+                       TO COMENTARIO-CSV (POS-CSV:1)
+                   ADD 1 TO POS-CSV
+               END-IF
+           END-PERFORM.
+           COMPUTE LEN-COMENTARIO-CSV = POS-CSV - 1.
+
+      *_______________________________AUX______________________________________*
+
+
+       RODAPE-LINHA.
+
+           DISPLAY "--------------------------------------"
+                                               AT LINE LINHA2 COL 1
+           FOREGROUND-COLOR 1.
+           DISPLAY "--------------------------------------"
+                                               AT LINE LINHA2 COL 35
+           FOREGROUND-COLOR 1.
+
+       RODAPE-INFO.
+
+           DISPLAY "NOME DO FUNCIONARIO"   AT LINE LINHA3 COL 1
+           FOREGROUND-COLOR 1 HIGHLIGHT
+           DISPLAY "DEPARTAMENTO [1-5]"    AT LINE LINHA3 COL 32
+           FOREGROUND-COLOR 1 HIGHLIGHT
+           DISPLAY "SATISFAÄéO [1-5]"      AT LINE LINHA3 COL 57
+           FOREGROUND-COLOR 1 HIGHLIGHT
+
+           DISPLAY "1 - RECURSOS HUMANOS        1- NADA"
+                                           AT LINE LINHA4 COL 32.
+           DISPLAY "2 - MARKETING               2- POUCO"
+                                           AT LINE LINHA5 COL 32.
+           DISPLAY "3 - COMERCIAL               3- SATISFEITO"
+                                           AT LINE LINHA6 COL 32.
+           DISPLAY "4 - PRODUÄéO                4- MUITO"
+                                           AT LINE LINHA7 COL 32.
+           DISPLAY "5 - LOGãSTICA               5- PERFEITO"
+                                           AT LINE LINHA8 COL 32.
+
+      *________________________________________________________________________*
+      * CONTROLA-PAGINACAO pausa o ecrÑ e recomeáa uma listagem a
+      * partir da linha indicada em LINHA-TOPO-PAGINA sempre que LINHA
+      * ultrapassa LINHA-MAX-PAGINA, para que listagens com muitas
+      * respostas (p.ex. departamentos com mais de dez funcion†rios)
+      * nÑo tentem escrever para alÇm da †rea vis°vel do terminal. O
+      * chamador deve colocar em LINHA-TOPO-PAGINA a linha onde a sua
+      * pr¢pria listagem comeáa antes de chamar esta rotina.
+       CONTROLA-PAGINACAO.
+           IF LINHA > LINHA-MAX-PAGINA THEN
+               DISPLAY "Mais respostas - ENTER p/ continuar"
+                                               AT LINE 23 COL 01
+               ACCEPT OMITTED                  AT LINE 23 COL 47
+               DISPLAY CLS
+               DISPLAY CABECALHO
+               MOVE LINHA-TOPO-PAGINA TO LINHA
+           END-IF.
+
+      *________________________________________________________________________*
+      * OBTEM-NOME-DEPARTAMENTO traduz DEP-IDX (1 a 5) para o nome do
+      * departamento apresentado em RODAPE-INFO, para uso em MEDIA.
+       OBTEM-NOME-DEPARTAMENTO.
+           EVALUATE DEP-IDX
+               WHEN 1 MOVE "RECURSOS HUMANOS" TO DEP-NOME-SAIDA
+               WHEN 2 MOVE "MARKETING"        TO DEP-NOME-SAIDA
+               WHEN 3 MOVE "COMERCIAL"        TO DEP-NOME-SAIDA
+               WHEN 4 MOVE "PRODUÄéO"         TO DEP-NOME-SAIDA
+               WHEN 5 MOVE "LOGãSTICA"        TO DEP-NOME-SAIDA
+               WHEN OTHER MOVE SPACES         TO DEP-NOME-SAIDA
+           END-EVALUATE.
+
+       LIMPA-CAMPOS.
+
+           DISPLAY " " ERASE EOL LINE LINHA2 COL 1.
+           DISPLAY " " ERASE EOL LINE LINHA3 COL 1.
+           DISPLAY " " ERASE EOL LINE LINHA4 COL 1.
+           DISPLAY " " ERASE EOL LINE LINHA5 COL 1.
+           DISPLAY " " ERASE EOL LINE LINHA6 COL 1.
+           DISPLAY " " ERASE EOL LINE LINHA7 COL 1.
+           DISPLAY " " ERASE EOL LINE LINHA8 COL 1.
+
+      *________________________________________________________________________*
+      * CARREGA-FICHEIRO-RESPOSTAS corre uma £nica vez ao arrancar o
+      * programa. NÑo carrega respostas para as TABLES (isso passa a
+      * ser feito por per°odo, em CARREGA-RESPOSTAS-PERIODO) - aqui
+      * apenas se garante que o ficheiro existe e se apura
+      * PROX-MATRICULA a partir da maior matr°cula j† gravada, de
+      * todos os per°odos, para que nunca se repita uma matr°cula.
+       CARREGA-FICHEIRO-RESPOSTAS.
+           MOVE 0 TO TOTAL-REGISTOS.
+           MOVE 1 TO PROX-MATRICULA.
+           OPEN INPUT FICHEIRO-RESPOSTAS.
+           IF FS-RESPOSTAS NOT = "00" THEN
+               OPEN OUTPUT FICHEIRO-RESPOSTAS
+               CLOSE FICHEIRO-RESPOSTAS
+           ELSE
+      * apura a maior matr°cula existente, percorrendo todo o
+      * ficheiro (todos os per°odos), para que PROX-MATRICULA nunca
+      * colida mesmo que o ficheiro tenha mais de 100 registos
+      * acumulados.
+               READ FICHEIRO-RESPOSTAS NEXT RECORD
+                   AT END MOVE "10" TO FS-RESPOSTAS
+               END-READ
+               PERFORM UNTIL FS-RESPOSTAS = "10"
+                   IF FR-MATRICULA >= PROX-MATRICULA THEN
+                       COMPUTE PROX-MATRICULA = FR-MATRICULA + 1
+                   END-IF
+                   READ FICHEIRO-RESPOSTAS NEXT RECORD
+                       AT END MOVE "10" TO FS-RESPOSTAS
+                   END-READ
+               END-PERFORM
+               CLOSE FICHEIRO-RESPOSTAS
+           END-IF.
+
+      *________________________________________________________________________*
+      * CARREGA-RESPOSTAS-PERIODO Ç chamada por RECOLHA-DADOS logo
+      * depois de indicado o per°odo do inquÇrito. As TABLES passam a
+      * conter apenas as respostas desse per°odo (e nÑo todas as
+      * respostas alguma vez recolhidas), pelo que o limite de 100
+      * registos Ç por per°odo e nunca fica esgotado de forma
+      * permanente ao longo de sucessivos inquÇritos trimestrais.
+       CARREGA-RESPOSTAS-PERIODO.
+           MOVE 0 TO TOTAL-REGISTOS.
+           MOVE 0 TO SOMANOTA.
+           MOVE 0 TO REGISTOS-NO-FICHEIRO.
+           MOVE 0 TO REGISTOS-OMITIDOS.
+           OPEN INPUT FICHEIRO-RESPOSTAS.
+           IF FS-RESPOSTAS = "00" THEN
+      * 1§ passagem: conta quantos registos deste per°odo j† existem.
+               READ FICHEIRO-RESPOSTAS NEXT RECORD
+                   AT END MOVE "10" TO FS-RESPOSTAS
+               END-READ
+               PERFORM UNTIL FS-RESPOSTAS = "10"
+                   IF FR-PERIODO = PERIODO-ATUAL THEN
+                       ADD 1 TO REGISTOS-NO-FICHEIRO
+                   END-IF
+                   READ FICHEIRO-RESPOSTAS NEXT RECORD
+                       AT END MOVE "10" TO FS-RESPOSTAS
+                   END-READ
+               END-PERFORM
+               CLOSE FICHEIRO-RESPOSTAS
+
+      * 2§ passagem: carrega para as TABLES apenas os £ltimos 100
+      * registos deste per°odo (os mais recentes), ignorando os mais
+      * antigos que nÑo caibam, em vez de truncar silenciosamente.
+               IF REGISTOS-NO-FICHEIRO > 100 THEN
+                   COMPUTE REGISTOS-OMITIDOS =
+                           REGISTOS-NO-FICHEIRO - 100
+               END-IF
+               MOVE 0 TO REGISTOS-SALTADOS
+               OPEN INPUT FICHEIRO-RESPOSTAS
+               READ FICHEIRO-RESPOSTAS NEXT RECORD
+                   AT END MOVE "10" TO FS-RESPOSTAS
+               END-READ
+               PERFORM UNTIL (FS-RESPOSTAS = "10") OR
+                              (REGISTOS-SALTADOS >= REGISTOS-OMITIDOS)
+                   IF FR-PERIODO = PERIODO-ATUAL THEN
+                       ADD 1 TO REGISTOS-SALTADOS
+                   END-IF
+                   READ FICHEIRO-RESPOSTAS NEXT RECORD
+                       AT END MOVE "10" TO FS-RESPOSTAS
+                   END-READ
+               END-PERFORM
+               PERFORM UNTIL (FS-RESPOSTAS = "10") OR
+                              (TOTAL-REGISTOS >= 100)
+                   IF FR-PERIODO = PERIODO-ATUAL THEN
+                       ADD 1 TO TOTAL-REGISTOS
+                       MOVE FR-MATRICULA TO
+                           TB-MATRICULA (TOTAL-REGISTOS)
+                       MOVE FR-NOME TO TB-NOME (TOTAL-REGISTOS)
+                       MOVE FR-DEP TO TB-DEP (TOTAL-REGISTOS)
+                       MOVE FR-NOTA TO TB-NOTA (TOTAL-REGISTOS)
+                       MOVE FR-COMENTARIO TO
+                           TB-COMENTARIO (TOTAL-REGISTOS)
+                       MOVE FR-PERIODO TO
+                           TB-PERIODO (TOTAL-REGISTOS)
+                       ADD TB-NOTA (TOTAL-REGISTOS) TO SOMANOTA
+                   END-IF
+                   READ FICHEIRO-RESPOSTAS NEXT RECORD
+                       AT END MOVE "10" TO FS-RESPOSTAS
+                   END-READ
+               END-PERFORM
+               CLOSE FICHEIRO-RESPOSTAS
+               IF REGISTOS-OMITIDOS > 0 THEN
+                   DISPLAY CLS
+                   DISPLAY "AVISO: " AT 0701
+                       FOREGROUND-COLOR 4 HIGHLIGHT
+                   DISPLAY REGISTOS-OMITIDOS AT 0709
+                       FOREGROUND-COLOR 4 HIGHLIGHT
+                   DISPLAY " REGISTOS MAIS ANTIGOS NAO CARREGADOS"
+                       AT 0715 FOREGROUND-COLOR 4 HIGHLIGHT
+                   DISPLAY "Pressione ENTER para continuar" AT 0901
+                   ACCEPT OMITTED AT 0933
+               END-IF
+           ELSE
+               CLOSE FICHEIRO-RESPOSTAS
+           END-IF.
+           MOVE TOTAL-REGISTOS TO TOTAL-ANTES-RECOLHA.
+
+      *________________________________________________________________________*
+      * GRAVA-NOVOS-REGISTOS grava no ficheiro indexado apenas as
+      * respostas novas recolhidas nesta passagem por RECOLHA-DADOS,
+      * para nÑo perder nada ao sair do programa (STOP RUN).
+       GRAVA-NOVOS-REGISTOS.
+           IF TOTAL-REGISTOS > TOTAL-ANTES-RECOLHA THEN
+               OPEN I-O FICHEIRO-RESPOSTAS
+               COMPUTE INDICE = TOTAL-ANTES-RECOLHA + 1
+               PERFORM VARYING INDICE FROM INDICE
+                       BY 1 UNTIL INDICE > TOTAL-REGISTOS
+                   MOVE TB-MATRICULA  (INDICE) TO FR-MATRICULA
+                   MOVE TB-NOME       (INDICE) TO FR-NOME
+                   MOVE TB-DEP        (INDICE) TO FR-DEP
+                   MOVE TB-NOTA       (INDICE) TO FR-NOTA
+                   MOVE TB-COMENTARIO (INDICE) TO FR-COMENTARIO
+                   MOVE TB-PERIODO    (INDICE) TO FR-PERIODO
+                   WRITE FR-REGISTO
+                       INVALID KEY
+                           DISPLAY "ERRO: MATRICULA DUPLICADA"
+                               AT 0701 FOREGROUND-COLOR 4 HIGHLIGHT
+                   END-WRITE
+               END-PERFORM
+               CLOSE FICHEIRO-RESPOSTAS
+           END-IF.
+
+      *________________________________________________________________________*
+      * GRAVA-HISTORICO-PERIODO grava a mÇdia de cada departamento
+      * para o per°odo actual, calculada sobre TODAS as respostas
+      * desse per°odo (nÑo s¢ as do lote que acabou de ser recolhido,
+      * j† que RECOLHA-DADOS pode ser executado v†rias vezes para o
+      * mesmo per°odo). O ficheiro HISTORICO.DAT Ç reescrito a partir
+      * de HIST-TABLE para que cada par per°odo/departamento fique
+      * sempre com um £nico registo, em vez de acrescentar um registo
+      * novo a cada passagem, o que confundiria a compara᧵o de
+      * tendÉncia em COMPARA-PERIODOS.
+       GRAVA-HISTORICO-PERIODO.
+           PERFORM VARYING DEP-IDX FROM 1 BY 1 UNTIL DEP-IDX > 5
+               MOVE 0 TO MD-SOMA (DEP-IDX)
+               MOVE 0 TO MD-CONT (DEP-IDX)
+           END-PERFORM.
+           PERFORM VARYING INDICE FROM 1 BY 1
+                   UNTIL INDICE > TOTAL-REGISTOS
+               IF TB-PERIODO (INDICE) = PERIODO-ATUAL THEN
+                   ADD TB-NOTA (INDICE) TO MD-SOMA (TB-DEP (INDICE))
+                   ADD 1                TO MD-CONT (TB-DEP (INDICE))
+               END-IF
+           END-PERFORM.
+
+           PERFORM CARREGA-HISTORICO-TABELA.
+
+           PERFORM VARYING DEP-IDX FROM 1 BY 1 UNTIL DEP-IDX > 5
+               IF MD-CONT (DEP-IDX) > 0 THEN
+                   COMPUTE MD-MEDIA (DEP-IDX) =
+                           MD-SOMA (DEP-IDX) / MD-CONT (DEP-IDX)
+                   PERFORM ACTUALIZA-HISTORICO-TABELA
+               END-IF
+           END-PERFORM.
+
+           PERFORM GRAVA-HISTORICO-TABELA.
+
+      *________________________________________________________________________*
+      * CARREGA-HISTORICO-TABELA lÉ o ficheiro HISTORICO.DAT inteiro
+      * para HIST-TABLE antes de GRAVA-HISTORICO-PERIODO o actualizar.
+       CARREGA-HISTORICO-TABELA.
+           MOVE 0 TO HIST-TOTAL.
+           OPEN INPUT FICHEIRO-HISTORICO.
+           IF FS-HISTORICO = "00" THEN
+               READ FICHEIRO-HISTORICO
+                   AT END MOVE "10" TO FS-HISTORICO
+               END-READ
+               PERFORM UNTIL (FS-HISTORICO = "10")
+                           OR (HIST-TOTAL >= 500)
+                   ADD 1 TO HIST-TOTAL
+                   MOVE HIST-PERIODO TO HT-PERIODO (HIST-TOTAL)
+                   MOVE HIST-DEP     TO HT-DEP     (HIST-TOTAL)
+                   MOVE HIST-MEDIA   TO HT-MEDIA   (HIST-TOTAL)
+                   READ FICHEIRO-HISTORICO
+                       AT END MOVE "10" TO FS-HISTORICO
+                   END-READ
+               END-PERFORM
+               CLOSE FICHEIRO-HISTORICO
+           END-IF.
+
+      *________________________________________________________________________*
+      * ACTUALIZA-HISTORICO-TABELA substitui em HIST-TABLE o registo
+      * j† existente para PERIODO-ATUAL/DEP-IDX (se houver) pela nova
+      * mÇdia em MD-MEDIA (DEP-IDX); caso contr†rio acrescenta um
+      * registo novo.
+       ACTUALIZA-HISTORICO-TABELA.
+           MOVE "N" TO SW-HIST-ENCONTRADO.
+           PERFORM VARYING INDICE2 FROM 1 BY 1
+                   UNTIL (INDICE2 > HIST-TOTAL) OR HIST-E-ENCONTRADO
+               IF (HT-PERIODO (INDICE2) = PERIODO-ATUAL)
+                  AND (HT-DEP (INDICE2) = DEP-IDX) THEN
+                   MOVE MD-MEDIA (DEP-IDX) TO HT-MEDIA (INDICE2)
+                   MOVE "S" TO SW-HIST-ENCONTRADO
+               END-IF
+           END-PERFORM.
+           IF (NOT HIST-E-ENCONTRADO) AND (HIST-TOTAL < 500) THEN
+               ADD 1 TO HIST-TOTAL
+               MOVE PERIODO-ATUAL      TO HT-PERIODO (HIST-TOTAL)
+               MOVE DEP-IDX            TO HT-DEP     (HIST-TOTAL)
+               MOVE MD-MEDIA (DEP-IDX) TO HT-MEDIA   (HIST-TOTAL)
+           END-IF.
+
+      *________________________________________________________________________*
+      * GRAVA-HISTORICO-TABELA reescreve HISTORICO.DAT a partir do
+      * conte£do actualizado de HIST-TABLE.
+       GRAVA-HISTORICO-TABELA.
+           OPEN OUTPUT FICHEIRO-HISTORICO.
+           PERFORM VARYING INDICE2 FROM 1 BY 1
+                   UNTIL INDICE2 > HIST-TOTAL
+               MOVE HT-PERIODO (INDICE2) TO HIST-PERIODO
+               MOVE HT-DEP     (INDICE2) TO HIST-DEP
+               MOVE HT-MEDIA   (INDICE2) TO HIST-MEDIA
+               WRITE HIST-REGISTO
+           END-PERFORM.
+           CLOSE FICHEIRO-HISTORICO.
+
+      *________________________________________________________________________*
+      * VERIFICA-NOME-DUPLICADO confirma se o nome que acaba de ser
+      * introduzido j† existe entre as respostas j† recebidas
+      * (incluindo as de sess§es anteriores), para nÑo duplicar nem
+      * perder nenhuma resposta por engano.
+       VERIFICA-NOME-DUPLICADO.
+           MOVE "N" TO SW-NOME-DUPLICADO.
+           PERFORM VARYING INDICE2 FROM 1 BY 1
+                   UNTIL (INDICE2 > TOTAL-REGISTOS) OR NOME-E-DUPLICADO
+               IF (TB-PERIODO (INDICE2) = PERIODO-ATUAL) AND
+                  (TB-NOME (INDICE2) =
+                   TB-NOME (TOTAL-REGISTOS + 1)) THEN
+                   MOVE "S" TO SW-NOME-DUPLICADO
+               END-IF
+           END-PERFORM.
+
+      *________________________________________________________________________*
+      * RECONCILIACAO-DEPARTAMENTOS compara, para cada departamento,
+      * quantas respostas chegaram contra o n§ esperado indicado no
+      * in°cio de RECOLHA-DADOS, para se saber quem ainda nÑo
+      * respondeu.
+       RECONCILIACAO-DEPARTAMENTOS.
+           PERFORM VARYING DEP-IDX FROM 1 BY 1 UNTIL DEP-IDX > 5
+               MOVE 0 TO REC-RECEBIDO (DEP-IDX)
+           END-PERFORM.
+           COMPUTE INDICE = TOTAL-ANTES-RECOLHA + 1.
+           PERFORM VARYING INDICE FROM INDICE BY 1
+                   UNTIL INDICE > TOTAL-REGISTOS
+               ADD 1 TO REC-RECEBIDO (TB-DEP (INDICE))
+           END-PERFORM.
+
+           DISPLAY CLS.
+           DISPLAY "RECONCILIAáéO DE RESPOSTAS"
+               AT 0701 FOREGROUND-COLOR 6 HIGHLIGHT.
+           DISPLAY "DEP   RECEBIDAS   ESPERADAS"   AT 0901.
+           MOVE 10 TO LINHA.
+           PERFORM VARYING DEP-IDX FROM 1 BY 1 UNTIL DEP-IDX > 5
+               DISPLAY DEP-IDX                   AT LINE LINHA COL 03
+               DISPLAY REC-RECEBIDO (DEP-IDX)     AT LINE LINHA COL 10
+               DISPLAY REC-ESPERADO (DEP-IDX)     AT LINE LINHA COL 22
+               ADD 1 TO LINHA
+           END-PERFORM.
+           ADD 1 TO LINHA.
+           DISPLAY "Pressione ENTER para continuar"
+               AT LINE LINHA COL 01.
+           ACCEPT OMITTED AT LINE LINHA COL 33.
+
+      *________________________________________________________________________*
+      * REGISTA-AUDITORIA acrescenta uma linha ao ficheiro de
+      * auditoria de cada vez que se passa pelo MENU, identificando o
+      * operador, a opáÑo escolhida e o momento em que foi escolhida.
+       REGISTA-AUDITORIA.
+           MOVE OPERADOR-ID TO AUD-OPERADOR.
+           MOVE OPCAOMENU   TO AUD-OPCAO.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           OPEN EXTEND FICHEIRO-AUDITORIA.
+           IF FS-AUDITORIA NOT = "00" THEN
+               OPEN OUTPUT FICHEIRO-AUDITORIA
+           END-IF.
+           WRITE AUD-REGISTO.
+           CLOSE FICHEIRO-AUDITORIA.
+
+      *________________________________________________________________________*
+      * GUARDA-LINHA-RELATORIO acrescenta uma linha ao buffer do
+      * £ltimo relat¢rio produzido, para ser depois impressa por
+      * IMPRIME-RELATORIO.
+       GUARDA-LINHA-RELATORIO.
+           IF RELATORIO-TOTAL < 120 THEN
+               ADD 1 TO RELATORIO-TOTAL
+               MOVE LINHA-AUX TO RELATORIO-LINHA (RELATORIO-TOTAL)
+           ELSE
+               MOVE "S" TO SW-RELATORIO-TRUNC
+           END-IF.
+
+           END PROGRAM INDUSTRIAPORCO.
